@@ -9,11 +9,25 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-COMPTE ASSIGN TO "comptes.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUM-COMPTE
                FILE STATUS IS FS-COMPTE.
-           SELECT TEMP-FICHIER ASSIGN TO "temp.txt"
+           SELECT FICHIER-CONTROLE ASSIGN TO "control.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROLE.
+           SELECT FICHIER-MVT ASSIGN TO "MOUVEMENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MVT.
+           SELECT FICHIER-RELEVE ASSIGN DYNAMIC NOM-FICHIER-RELEVE
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-TEMP.
+               FILE STATUS IS FS-RELEVE.
+           SELECT FICHIER-CLOTURE ASSIGN TO "COMPTES-CLOTURES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLOTURE.
+           SELECT ANCIEN-FICHIER-COMPTE ASSIGN TO "comptes.txt.old"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ANCIEN.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,21 +36,87 @@
            05 NUM-COMPTE      PIC 9(5).
            05 NOM-CLIENT      PIC X(20).
            05 TYPE-COMPTE     PIC X(10).
-           05 SOLDE           PIC 9(7)V99.
+           05 SOLDE           PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
            05 DATE-CREATION   PIC X(10).
 
-       FD  TEMP-FICHIER.
-       01  ENREG-TEMP.
-           05 NUM-TEMP        PIC 9(5).
-           05 NOM-TEMP        PIC X(20).
-           05 TYPE-TEMP       PIC X(10).
-           05 SOLDE-TEMP      PIC 9(7)V99.
-           05 DATE-TEMP       PIC X(10).
+       FD  FICHIER-CONTROLE.
+       01  ENREG-CONTROLE.
+           05 CTL-DERNIER-NUM PIC 9(5).
+
+       FD  FICHIER-MVT.
+       01  ENREG-MVT.
+           05 NUM-MVT         PIC 9(5).
+           05 DATE-MVT        PIC X(10).
+           05 CODE-MVT        PIC X(01).
+           05 MONTANT-MVT     PIC 9(7)V99.
+           05 SOLDE-MVT       PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+
+       FD  FICHIER-RELEVE.
+       01  LIGNE-RELEVE       PIC X(80).
+
+       FD  FICHIER-CLOTURE.
+       01  ENREG-CLOTURE.
+           05 NUM-CLOTURE       PIC 9(5).
+           05 NOM-CLOTURE       PIC X(20).
+           05 TYPE-CLOTURE      PIC X(10).
+           05 SOLDE-CLOTURE-ARC PIC S9(7)V99 SIGN IS TRAILING
+                                    SEPARATE.
+           05 DATE-CREA-CLOTURE PIC X(10).
+           05 DATE-FERMETURE    PIC X(10).
+
+       FD  ANCIEN-FICHIER-COMPTE.
+       01  ANCIEN-ENREG-COMPTE.
+           05 ANCIEN-NUM-COMPTE    PIC 9(5).
+           05 ANCIEN-NOM-CLIENT    PIC X(20).
+           05 ANCIEN-TYPE-COMPTE   PIC X(10).
+           05 ANCIEN-SOLDE         PIC 9(7)V99.
+           05 ANCIEN-DATE-CREATION PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  FS-COMPTE          PIC XX.
-       01  FS-TEMP            PIC XX.
-       01  CHOIX              PIC 9 VALUE 0.
+       01  FS-ANCIEN          PIC XX.
+       01  NB-COMPTES-MIGRES  PIC 9(5) VALUE 0.
+       01  NUM-CTRL-LU        PIC 9(5) VALUE 0.
+       01  FS-CONTROLE        PIC XX.
+       01  FS-MVT             PIC XX.
+       01  FS-CLOTURE         PIC XX.
+       01  OPERATION-OK       PIC X VALUE 'N'.
+       01  TAUX-INTERET       PIC 9(2)V9(3) VALUE 0.
+       01  INTERET-CALC       PIC 9(7)V99 VALUE 0.
+       01  NB-COMPTES-CREDITES PIC 9(5) VALUE 0.
+       01  TOTAL-INTERETS     PIC 9(9)V99 VALUE 0.
+       01  FS-RELEVE          PIC XX.
+       01  NUM-ENTREE         PIC 9(5) VALUE 0.
+       01  NOM-FICHIER-RELEVE PIC X(30) VALUE SPACES.
+       01  DATE-DEBUT         PIC X(08) VALUE SPACES.
+       01  DATE-FIN           PIC X(08) VALUE SPACES.
+       01  MVT-TROUVE         PIC X VALUE 'N'.
+       01  MVT-EXISTE         PIC X VALUE 'N'.
+       01  SOLDE-ACTUEL       PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  SOLDE-OUVERTURE    PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  SOLDE-CLOTURE      PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  SOLDE-AVANT-PERIODE PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  SOLDE-OUV-CANDIDAT PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  SOLDE-CLO-CANDIDAT PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  NOM-RELEVE         PIC X(20) VALUE SPACES.
+       01  LIMITE-DECOUVERT   PIC 9(7)V99 VALUE 500.00.
+       01  SOLDE-SIMULE       PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  NUM-SOURCE         PIC 9(5) VALUE 0.
+       01  NUM-DEST           PIC 9(5) VALUE 0.
+       01  SOLDE-SOURCE       PIC S9(7)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  TYPE-SOURCE        PIC X(10) VALUE SPACES.
+       01  TROUVE-SOURCE      PIC X VALUE 'N'.
+       01  TROUVE-DEST        PIC X VALUE 'N'.
+       01  VIREMENT-OK        PIC X VALUE 'N'.
+       01  CHOIX              PIC 99 VALUE 0.
        01  FIN-PROG           PIC X VALUE 'N'.
        01  EOF                PIC X VALUE 'N'.
        01  NOM-ENTREE         PIC X(20).
@@ -46,6 +126,15 @@
        01  NUM-COMPTE-COURANT PIC 9(5) VALUE 0.
        01  TROUVE             PIC X VALUE 'N'.
        01  REPONSE            PIC X VALUE SPACE.
+       01  NB-COMPTES-TOTAL   PIC 9(5) VALUE 0.
+       01  NB-COURANT         PIC 9(5) VALUE 0.
+       01  NB-EPARGNE         PIC 9(5) VALUE 0.
+       01  TOTAL-COURANT      PIC S9(9)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  TOTAL-EPARGNE      PIC S9(9)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01  TOTAL-GENERAL      PIC S9(9)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -60,13 +149,150 @@
        INITIALISATION.
            MOVE FUNCTION CURRENT-DATE(1:10) TO DATE-AUJOURD.
            OPEN I-O FICHIER-COMPTE
-           IF FS-COMPTE = "35"
-               OPEN OUTPUT FICHIER-COMPTE
-               CLOSE FICHIER-COMPTE
-               OPEN I-O FICHIER-COMPTE
+           EVALUATE FS-COMPTE
+               WHEN "00"
+                   CLOSE FICHIER-COMPTE
+               WHEN "35"
+                   OPEN OUTPUT FICHIER-COMPTE
+                   CLOSE FICHIER-COMPTE
+               WHEN OTHER
+                   PERFORM MIGRER-ANCIEN-COMPTES
+           END-EVALUATE.
+           OPEN EXTEND FICHIER-MVT
+           IF FS-MVT = "35"
+               OPEN OUTPUT FICHIER-MVT
+           END-IF
+           CLOSE FICHIER-MVT.
+           OPEN EXTEND FICHIER-CLOTURE
+           IF FS-CLOTURE = "35"
+               OPEN OUTPUT FICHIER-CLOTURE
            END-IF
+           CLOSE FICHIER-CLOTURE.
+           PERFORM INITIALISER-COMPTEUR.
+
+      *------------------------------------------------------------*
+      * MIGRER UN COMPTES.TXT SEQUENTIEL (ANCIENNE VERSION) VERS    *
+      * LE NOUVEAU FORMAT INDEXE.                                   *
+      * FS-COMPTE différent de "00" (déjà indexé) et de "35"       *
+      * (absent) signifie que comptes.txt existe mais n'est pas un  *
+      * fichier indexé valide : c'est l'ancien comptes.txt en       *
+      * organisation séquentielle laissé par une version antérieure *
+      * du programme. On le met de côté sous comptes.txt.old, on le *
+      * relit ligne à ligne, et on reconstitue comptes.txt en tant  *
+      * que fichier indexé sur NUM-COMPTE, sans perdre un compte.    *
+      *------------------------------------------------------------*
+       MIGRER-ANCIEN-COMPTES.
+           DISPLAY "Conversion de comptes.txt vers le format indexé.".
+           CALL "SYSTEM" USING BY CONTENT
+               "mv comptes.txt comptes.txt.old".
+           MOVE 0 TO NB-COMPTES-MIGRES.
+
+           OPEN INPUT ANCIEN-FICHIER-COMPTE.
+           OPEN OUTPUT FICHIER-COMPTE.
+           MOVE 'N' TO EOF.
+           PERFORM UNTIL EOF = 'O'
+               READ ANCIEN-FICHIER-COMPTE
+                   AT END MOVE 'O' TO EOF
+                   NOT AT END
+                       MOVE ANCIEN-NUM-COMPTE    TO NUM-COMPTE
+                       MOVE ANCIEN-NOM-CLIENT    TO NOM-CLIENT
+                       MOVE ANCIEN-TYPE-COMPTE   TO TYPE-COMPTE
+                       MOVE ANCIEN-SOLDE         TO SOLDE
+                       MOVE ANCIEN-DATE-CREATION TO DATE-CREATION
+                       WRITE ENREG-COMPTE
+                           INVALID KEY
+                               DISPLAY "Compte " NUM-COMPTE
+                                   " en double, ignoré."
+                           NOT INVALID KEY
+                               ADD 1 TO NB-COMPTES-MIGRES
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           CLOSE ANCIEN-FICHIER-COMPTE.
            CLOSE FICHIER-COMPTE.
 
+           DISPLAY "Comptes convertis : " NB-COMPTES-MIGRES.
+
+      *------------------------------------------------------------*
+      * INITIALISER LE COMPTEUR DE NUMEROS DE COMPTE               *
+      * Relit le dernier numéro émis dans le fichier de contrôle.  *
+      * Si ce fichier n'existe pas encore, il est reconstitué à    *
+      * partir du plus grand NUM-COMPTE présent sur comptes.txt.   *
+      * Si le fichier de contrôle existe mais est périmé (restauré *
+      * d'une sauvegarde, ou laissé en retard par un arrêt brutal  *
+      * entre l'ajout d'un compte et sa mise à jour), le compteur  *
+      * est recalé sur le plus grand numéro réellement présent.    *
+      *------------------------------------------------------------*
+       INITIALISER-COMPTEUR.
+           MOVE 0 TO NUM-COMPTE-COURANT.
+           OPEN INPUT FICHIER-CONTROLE.
+           IF FS-CONTROLE = "35"
+               PERFORM RECALCULER-COMPTEUR
+           ELSE
+               READ FICHIER-CONTROLE
+                   NOT AT END
+                       MOVE CTL-DERNIER-NUM TO NUM-COMPTE-COURANT
+               END-READ
+               CLOSE FICHIER-CONTROLE
+               MOVE NUM-COMPTE-COURANT TO NUM-CTRL-LU
+               PERFORM CALCULER-MAX-COMPTES
+               IF NUM-COMPTE-COURANT > NUM-CTRL-LU
+                   DISPLAY "Compteur de contrôle périmé, resync."
+                   PERFORM ECRIRE-CONTROLE
+               END-IF
+           END-IF.
+
+      *------------------------------------------------------------*
+      * RECALCULER LE COMPTEUR A PARTIR DE COMPTES.TXT             *
+      *------------------------------------------------------------*
+       RECALCULER-COMPTEUR.
+           PERFORM CALCULER-MAX-COMPTES.
+           PERFORM ECRIRE-CONTROLE.
+
+      *------------------------------------------------------------*
+      * CALCULER LE PLUS GRAND NUMERO DE COMPTE REELLEMENT EMIS,   *
+      * A PARTIR DE COMPTES.TXT ET DE COMPTES-CLOTURES.TXT (LES    *
+      * NUMEROS DEJA EMIS PUIS ARCHIVES NE DOIVENT JAMAIS ETRE     *
+      * REATTRIBUES). NE FAIT QUE REHAUSSER NUM-COMPTE-COURANT.    *
+      *------------------------------------------------------------*
+       CALCULER-MAX-COMPTES.
+           MOVE 'N' TO EOF.
+           OPEN INPUT FICHIER-COMPTE.
+           PERFORM UNTIL EOF = 'O'
+               READ FICHIER-COMPTE NEXT RECORD
+                   AT END MOVE 'O' TO EOF
+                   NOT AT END
+                       IF NUM-COMPTE > NUM-COMPTE-COURANT
+                           MOVE NUM-COMPTE TO NUM-COMPTE-COURANT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE FICHIER-COMPTE.
+
+           MOVE 'N' TO EOF.
+           OPEN INPUT FICHIER-CLOTURE.
+           IF FS-CLOTURE NOT = "35"
+               PERFORM UNTIL EOF = 'O'
+                   READ FICHIER-CLOTURE
+                       AT END MOVE 'O' TO EOF
+                       NOT AT END
+                           IF NUM-CLOTURE > NUM-COMPTE-COURANT
+                               MOVE NUM-CLOTURE TO NUM-COMPTE-COURANT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-CLOTURE
+           END-IF.
+
+      *------------------------------------------------------------*
+      * ECRIRE LE FICHIER DE CONTROLE AVEC LE DERNIER NUMERO EMIS   *
+      *------------------------------------------------------------*
+       ECRIRE-CONTROLE.
+           MOVE NUM-COMPTE-COURANT TO CTL-DERNIER-NUM.
+           OPEN OUTPUT FICHIER-CONTROLE.
+           WRITE ENREG-CONTROLE.
+           CLOSE FICHIER-CONTROLE.
+
       *------------------------------------------------------------*
       * MENU PRINCIPAL                                             *
       *------------------------------------------------------------*
@@ -79,7 +305,11 @@
            DISPLAY "3 - Rechercher un compte".
            DISPLAY "4 - Dépôt / Retrait".
            DISPLAY "5 - Supprimer un compte".
-           DISPLAY "6 - Quitter".
+           DISPLAY "6 - Intérêts mensuels (comptes Epargne)".
+           DISPLAY "7 - Relevé de compte".
+           DISPLAY "8 - Virement entre comptes".
+           DISPLAY "9 - Arrêté journalier (totaux de contrôle)".
+           DISPLAY "10 - Quitter".
            DISPLAY "Votre choix : ".
            ACCEPT CHOIX.
 
@@ -89,7 +319,11 @@
                WHEN 3 PERFORM RECHERCHER-COMPTE
                WHEN 4 PERFORM DEPOT-RETRAIT
                WHEN 5 PERFORM SUPPRIMER-COMPTE
-               WHEN 6 MOVE 'O' TO FIN-PROG
+               WHEN 6 PERFORM INTERETS-EPARGNE
+               WHEN 7 PERFORM RELEVE-COMPTE
+               WHEN 8 PERFORM VIREMENT
+               WHEN 9 PERFORM ARRETE-JOURNALIER
+               WHEN 10 MOVE 'O' TO FIN-PROG
                WHEN OTHER DISPLAY "Choix invalide."
            END-EVALUATE.
 
@@ -105,17 +339,30 @@
            ACCEPT MONTANT.
 
            ADD 1 TO NUM-COMPTE-COURANT.
+           MOVE 'N' TO OPERATION-OK.
 
-           OPEN EXTEND FICHIER-COMPTE.
+           OPEN I-O FICHIER-COMPTE.
            MOVE NUM-COMPTE-COURANT TO NUM-COMPTE.
            MOVE NOM-ENTREE TO NOM-CLIENT.
            MOVE TYPE-ENTREE TO TYPE-COMPTE.
            MOVE MONTANT TO SOLDE.
            MOVE DATE-AUJOURD TO DATE-CREATION.
-           WRITE ENREG-COMPTE.
+           WRITE ENREG-COMPTE
+               INVALID KEY
+                   DISPLAY
+                   "Numéro de compte déjà utilisé, compteur resync."
+               NOT INVALID KEY
+                   MOVE 'O' TO OPERATION-OK
+           END-WRITE.
            CLOSE FICHIER-COMPTE.
 
-           DISPLAY "Compte ajouté avec succès.".
+           IF OPERATION-OK = 'O'
+               PERFORM ECRIRE-CONTROLE
+               DISPLAY "Compte ajouté avec succès."
+           ELSE
+               PERFORM RECALCULER-COMPTEUR
+               DISPLAY "Compte non ajouté, veuillez réessayer."
+           END-IF.
 
       *------------------------------------------------------------*
       * AFFICHER TOUS LES COMPTES                                  *
@@ -125,7 +372,7 @@
            OPEN INPUT FICHIER-COMPTE.
            DISPLAY "LISTE DES COMPTES :".
            PERFORM UNTIL EOF = 'O'
-               READ FICHIER-COMPTE
+               READ FICHIER-COMPTE NEXT RECORD
                    AT END MOVE 'O' TO EOF
                    NOT AT END
                        DISPLAY "--------------------------------"
@@ -142,109 +389,491 @@
       * RECHERCHER UN COMPTE                                       *
       *------------------------------------------------------------*
        RECHERCHER-COMPTE.
-           DISPLAY "Entrez le nom du client à rechercher : ".
-           ACCEPT NOM-ENTREE.
+           DISPLAY "Numéro de compte (vide pour chercher par nom) : ".
+           MOVE 0 TO NUM-ENTREE.
+           ACCEPT NUM-ENTREE.
+           MOVE SPACES TO NOM-ENTREE.
+           IF NUM-ENTREE = 0
+               DISPLAY "Entrez le nom du client à rechercher : "
+               ACCEPT NOM-ENTREE
+           END-IF.
            MOVE 'N' TO TROUVE.
-           MOVE 'N' TO EOF.
            OPEN INPUT FICHIER-COMPTE.
 
-           PERFORM UNTIL EOF = 'O'
+           IF NUM-ENTREE NOT = 0
+               MOVE NUM-ENTREE TO NUM-COMPTE
                READ FICHIER-COMPTE
-                   AT END MOVE 'O' TO EOF
-                   NOT AT END
-                       IF NOM-CLIENT = NOM-ENTREE
-                           DISPLAY "--------------------------------"
-                           DISPLAY "Numéro : " NUM-COMPTE
-                           DISPLAY "Nom    : " NOM-CLIENT
-                           DISPLAY "Type   : " TYPE-COMPTE
-                           DISPLAY "Solde  : " SOLDE
-                           MOVE 'O' TO TROUVE
-                       END-IF
+                   NOT INVALID KEY
+                       MOVE 'O' TO TROUVE
+                       DISPLAY "--------------------------------"
+                       DISPLAY "Numéro : " NUM-COMPTE
+                       DISPLAY "Nom    : " NOM-CLIENT
+                       DISPLAY "Type   : " TYPE-COMPTE
+                       DISPLAY "Solde  : " SOLDE
                END-READ
-           END-PERFORM.
+           ELSE
+               MOVE 'N' TO EOF
+               PERFORM UNTIL EOF = 'O'
+                   READ FICHIER-COMPTE NEXT RECORD
+                       AT END MOVE 'O' TO EOF
+                       NOT AT END
+                           IF NOM-CLIENT = NOM-ENTREE
+                               DISPLAY "----------------------------"
+                               DISPLAY "Numéro : " NUM-COMPTE
+                               DISPLAY "Nom    : " NOM-CLIENT
+                               DISPLAY "Type   : " TYPE-COMPTE
+                               DISPLAY "Solde  : " SOLDE
+                               MOVE 'O' TO TROUVE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
            CLOSE FICHIER-COMPTE.
 
            IF TROUVE = 'N'
-               DISPLAY "Aucun compte trouvé pour ce nom."
+               DISPLAY "Aucun compte trouvé."
            END-IF.
 
       *------------------------------------------------------------*
       * DEPOT OU RETRAIT                                           *
       *------------------------------------------------------------*
        DEPOT-RETRAIT.
-           DISPLAY "Nom du client : ".
-           ACCEPT NOM-ENTREE.
+           DISPLAY "Numéro de compte : ".
+           ACCEPT NUM-ENTREE.
            DISPLAY "Montant : ".
            ACCEPT MONTANT.
            DISPLAY "Type d'opération (D = Dépôt / R = Retrait) : ".
            ACCEPT REPONSE.
 
-           MOVE 'N' TO EOF.
            MOVE 'N' TO TROUVE.
            OPEN I-O FICHIER-COMPTE.
+           MOVE NUM-ENTREE TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               INVALID KEY
+                   DISPLAY "Compte introuvable."
+               NOT INVALID KEY
+                   MOVE 'O' TO TROUVE
+                   MOVE 'N' TO OPERATION-OK
+                   IF REPONSE = 'D'
+                       ADD MONTANT TO SOLDE
+                       MOVE 'O' TO OPERATION-OK
+                   ELSE
+                       COMPUTE SOLDE-SIMULE = SOLDE - MONTANT
+                       IF TYPE-COMPTE = "Courant"
+                           IF SOLDE-SIMULE >=
+                                   (0 - LIMITE-DECOUVERT)
+                               MOVE SOLDE-SIMULE TO SOLDE
+                               MOVE 'O' TO OPERATION-OK
+                           ELSE
+                               DISPLAY
+                               "Découvert autorisé dépassé."
+                           END-IF
+                       ELSE
+                           IF SOLDE-SIMULE >= 0
+                               MOVE SOLDE-SIMULE TO SOLDE
+                               MOVE 'O' TO OPERATION-OK
+                           ELSE
+                               DISPLAY "Solde insuffisant."
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF OPERATION-OK = 'O'
+                       REWRITE ENREG-COMPTE
+                       PERFORM ECRIRE-MOUVEMENT
+                       DISPLAY "Opération réussie."
+                   END-IF
+           END-READ.
+           CLOSE FICHIER-COMPTE.
+
+      *------------------------------------------------------------*
+      * ECRIRE UN MOUVEMENT DANS LE JOURNAL MOUVEMENTS.TXT          *
+      *------------------------------------------------------------*
+       ECRIRE-MOUVEMENT.
+           MOVE NUM-COMPTE TO NUM-MVT.
+           MOVE DATE-AUJOURD TO DATE-MVT.
+           MOVE REPONSE TO CODE-MVT.
+           MOVE MONTANT TO MONTANT-MVT.
+           MOVE SOLDE TO SOLDE-MVT.
+           OPEN EXTEND FICHIER-MVT.
+           WRITE ENREG-MVT.
+           CLOSE FICHIER-MVT.
+
+      *------------------------------------------------------------*
+      * VIREMENT ENTRE DEUX COMPTES                                *
+      * Vérifie l'existence des deux comptes et la disponibilité   *
+      * des fonds avant d'appliquer le débit et le crédit, afin de *
+      * ne jamais appliquer une moitié de l'opération.             *
+      *------------------------------------------------------------*
+       VIREMENT.
+           DISPLAY "Numéro de compte source : ".
+           ACCEPT NUM-SOURCE.
+           DISPLAY "Numéro de compte destination : ".
+           ACCEPT NUM-DEST.
+           DISPLAY "Montant à virer : ".
+           ACCEPT MONTANT.
+
+           MOVE 'N' TO TROUVE-SOURCE.
+           MOVE 'N' TO TROUVE-DEST.
+           OPEN INPUT FICHIER-COMPTE.
+           MOVE NUM-SOURCE TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'O' TO TROUVE-SOURCE
+                   MOVE SOLDE TO SOLDE-SOURCE
+                   MOVE TYPE-COMPTE TO TYPE-SOURCE
+           END-READ.
+           MOVE NUM-DEST TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'O' TO TROUVE-DEST
+           END-READ.
+           CLOSE FICHIER-COMPTE.
+
+           MOVE 'N' TO VIREMENT-OK.
+           IF NUM-SOURCE = NUM-DEST
+               DISPLAY "Virement refusé : comptes identiques."
+           ELSE
+               IF TROUVE-SOURCE = 'N' OR TROUVE-DEST = 'N'
+                   DISPLAY "Virement refusé : compte introuvable."
+               ELSE
+                   COMPUTE SOLDE-SIMULE = SOLDE-SOURCE - MONTANT
+                   IF TYPE-SOURCE = "Courant"
+                       IF SOLDE-SIMULE >= (0 - LIMITE-DECOUVERT)
+                           MOVE 'O' TO VIREMENT-OK
+                       END-IF
+                   ELSE
+                       IF SOLDE-SIMULE >= 0
+                           MOVE 'O' TO VIREMENT-OK
+                       END-IF
+                   END-IF
+                   IF VIREMENT-OK = 'N'
+                       DISPLAY "Virement refusé : solde insuffisant."
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF VIREMENT-OK = 'O'
+               PERFORM APPLIQUER-VIREMENT
+               DISPLAY "Virement effectué avec succès."
+           END-IF.
+
+      *------------------------------------------------------------*
+      * APPLIQUER LE VIREMENT (DEBIT SOURCE / CREDIT DESTINATION)   *
+      *------------------------------------------------------------*
+       APPLIQUER-VIREMENT.
+           OPEN I-O FICHIER-COMPTE.
+           MOVE NUM-SOURCE TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               NOT INVALID KEY
+                   SUBTRACT MONTANT FROM SOLDE
+                   REWRITE ENREG-COMPTE
+                   MOVE 'R' TO REPONSE
+                   PERFORM ECRIRE-MOUVEMENT
+           END-READ.
+           MOVE NUM-DEST TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               NOT INVALID KEY
+                   ADD MONTANT TO SOLDE
+                   REWRITE ENREG-COMPTE
+                   MOVE 'D' TO REPONSE
+                   PERFORM ECRIRE-MOUVEMENT
+           END-READ.
+           CLOSE FICHIER-COMPTE.
+
+      *------------------------------------------------------------*
+      * INTERETS MENSUELS SUR LES COMPTES EPARGNE                  *
+      * Traitement de type batch : parcourt tout le fichier des    *
+      * comptes, crédite les intérêts sur les comptes "Epargne"    *
+      * au taux saisi, et imprime un récapitulatif.                *
+      *------------------------------------------------------------*
+       INTERETS-EPARGNE.
+           DISPLAY "Taux d'intérêt mensuel en % (ex: 1.500) : ".
+           ACCEPT TAUX-INTERET.
+           MOVE 0 TO NB-COMPTES-CREDITES.
+           MOVE 0 TO TOTAL-INTERETS.
+           MOVE 'N' TO EOF.
+           OPEN I-O FICHIER-COMPTE.
 
            PERFORM UNTIL EOF = 'O'
-               READ FICHIER-COMPTE
+               READ FICHIER-COMPTE NEXT RECORD
                    AT END MOVE 'O' TO EOF
                    NOT AT END
-                       IF NOM-CLIENT = NOM-ENTREE
-                           MOVE 'O' TO TROUVE
-                           IF REPONSE = 'D'
-                               ADD MONTANT TO SOLDE
-                           ELSE
-                               IF SOLDE >= MONTANT
-                                   SUBTRACT MONTANT FROM SOLDE
-                               ELSE
-                                   DISPLAY "Solde insuffisant."
-                               END-IF
+                       IF TYPE-COMPTE = "Epargne"
+                           COMPUTE INTERET-CALC ROUNDED =
+                               SOLDE * TAUX-INTERET / 100
+                           IF INTERET-CALC > 0
+                               ADD INTERET-CALC TO SOLDE
+                               REWRITE ENREG-COMPTE
+                               MOVE 'D' TO REPONSE
+                               MOVE INTERET-CALC TO MONTANT
+                               PERFORM ECRIRE-MOUVEMENT
+                               ADD 1 TO NB-COMPTES-CREDITES
+                               ADD INTERET-CALC TO TOTAL-INTERETS
                            END-IF
-                           REWRITE ENREG-COMPTE
-                           DISPLAY "Opération réussie."
                        END-IF
                END-READ
            END-PERFORM.
            CLOSE FICHIER-COMPTE.
 
+           DISPLAY "--------------------------------".
+           DISPLAY "Récapitulatif intérêts Epargne :".
+           DISPLAY "Comptes crédités      : " NB-COMPTES-CREDITES.
+           DISPLAY "Total intérêts versés : " TOTAL-INTERETS.
+
+      *------------------------------------------------------------*
+      * RELEVE DE COMPTE (IMPRESSION)                              *
+      * Produit un relevé imprimé pour un compte donné, sur la     *
+      * période saisie, à partir du journal des mouvements.        *
+      *------------------------------------------------------------*
+       RELEVE-COMPTE.
+           DISPLAY "Numéro de compte : ".
+           ACCEPT NUM-ENTREE.
+           DISPLAY "Date début (AAAAMMJJ, vide = illimité) : ".
+           ACCEPT DATE-DEBUT.
+           DISPLAY "Date fin   (AAAAMMJJ, vide = illimité) : ".
+           ACCEPT DATE-FIN.
+
+           MOVE 'N' TO TROUVE.
+           OPEN INPUT FICHIER-COMPTE.
+           MOVE NUM-ENTREE TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'O' TO TROUVE
+                   MOVE NOM-CLIENT TO NOM-RELEVE
+                   MOVE SOLDE TO SOLDE-ACTUEL
+           END-READ.
+           CLOSE FICHIER-COMPTE.
+
            IF TROUVE = 'N'
                DISPLAY "Compte introuvable."
+           ELSE
+               PERFORM IMPRIMER-RELEVE
            END-IF.
 
       *------------------------------------------------------------*
-      * SUPPRIMER UN COMPTE                                        *
+      * IMPRIMER LE RELEVE SUR FICHIER-RELEVE                      *
       *------------------------------------------------------------*
-       SUPPRIMER-COMPTE.
-           DISPLAY "Nom du client à supprimer : ".
-           ACCEPT NOM-ENTREE.
-           MOVE 'N' TO TROUVE.
+       IMPRIMER-RELEVE.
+           STRING "RELEVE-" NUM-ENTREE ".TXT" DELIMITED BY SIZE
+               INTO NOM-FICHIER-RELEVE.
+           OPEN OUTPUT FICHIER-RELEVE.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "RELEVE DE COMPTE N. " NUM-ENTREE
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "Client : " NOM-RELEVE
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "Période : " DATE-DEBUT " à " DATE-FIN
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+           MOVE SPACES TO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+
+           MOVE 'N' TO MVT-TROUVE.
+           MOVE 0 TO SOLDE-OUVERTURE.
+           MOVE 0 TO SOLDE-CLOTURE.
            MOVE 'N' TO EOF.
+           OPEN INPUT FICHIER-MVT.
+           IF FS-MVT NOT = "35"
+               PERFORM UNTIL EOF = 'O'
+                   READ FICHIER-MVT
+                       AT END MOVE 'O' TO EOF
+                       NOT AT END
+                           IF NUM-MVT = NUM-ENTREE
+                               AND (DATE-DEBUT = SPACES OR
+                                    DATE-MVT(1:8) >= DATE-DEBUT)
+                               AND (DATE-FIN = SPACES OR
+                                    DATE-MVT(1:8) <= DATE-FIN)
+                               PERFORM ECRIRE-LIGNE-MVT-RELEVE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-MVT
+           END-IF.
+
+           IF MVT-TROUVE = 'N'
+               PERFORM CALCULER-SOLDES-PERIODE
+               IF MVT-EXISTE = 'O'
+                   MOVE SOLDE-OUV-CANDIDAT TO SOLDE-OUVERTURE
+                   MOVE SOLDE-CLO-CANDIDAT TO SOLDE-CLOTURE
+               ELSE
+                   MOVE SOLDE-ACTUEL TO SOLDE-OUVERTURE
+                   MOVE SOLDE-ACTUEL TO SOLDE-CLOTURE
+               END-IF
+               MOVE SPACES TO LIGNE-RELEVE
+               STRING "Aucun mouvement sur la période."
+                   DELIMITED BY SIZE INTO LIGNE-RELEVE
+               WRITE LIGNE-RELEVE
+           END-IF.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "Solde d'ouverture : " SOLDE-OUVERTURE
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING "Solde de clôture  : " SOLDE-CLOTURE
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+
+           CLOSE FICHIER-RELEVE.
+           DISPLAY "Relevé généré : " NOM-FICHIER-RELEVE.
+
+      *------------------------------------------------------------*
+      * ECRIRE UNE LIGNE DE MOUVEMENT SUR LE RELEVE                *
+      *------------------------------------------------------------*
+       ECRIRE-LIGNE-MVT-RELEVE.
+           IF MVT-TROUVE = 'N'
+               IF CODE-MVT = 'D'
+                   COMPUTE SOLDE-OUVERTURE = SOLDE-MVT - MONTANT-MVT
+               ELSE
+                   COMPUTE SOLDE-OUVERTURE = SOLDE-MVT + MONTANT-MVT
+               END-IF
+               MOVE 'O' TO MVT-TROUVE
+           END-IF.
+           MOVE SOLDE-MVT TO SOLDE-CLOTURE.
+
+           MOVE SPACES TO LIGNE-RELEVE.
+           STRING DATE-MVT(1:8) "  " CODE-MVT "  " MONTANT-MVT
+               "  Solde : " SOLDE-MVT
+               DELIMITED BY SIZE INTO LIGNE-RELEVE.
+           WRITE LIGNE-RELEVE.
+
+      *------------------------------------------------------------*
+      * CALCULER LES SOLDES DE LA PERIODE QUAND AUCUN MOUVEMENT NE *
+      * TOMBE DANS LA FENETRE DEMANDEE.                            *
+      * Reparcourt tout le journal du compte, sans filtre de date, *
+      * pour retrouver le solde juste avant le premier mouvement,  *
+      * puis le solde tel qu'il était juste avant DATE-DEBUT et    *
+      * juste après le dernier mouvement à DATE-FIN ou avant. Sans *
+      * cela, le solde actuel de comptes.txt (celui du jour même)  *
+      * serait affiché à tort pour une période passée si le compte *
+      * a bougé hors de la fenêtre demandée.                       *
+      *------------------------------------------------------------*
+       CALCULER-SOLDES-PERIODE.
+           MOVE 'N' TO MVT-EXISTE.
+           MOVE 'N' TO EOF.
+           OPEN INPUT FICHIER-MVT.
+           IF FS-MVT NOT = "35"
+               PERFORM UNTIL EOF = 'O'
+                   READ FICHIER-MVT
+                       AT END MOVE 'O' TO EOF
+                       NOT AT END
+                           IF NUM-MVT = NUM-ENTREE
+                               IF MVT-EXISTE = 'N'
+                                   IF CODE-MVT = 'D'
+                                       COMPUTE SOLDE-AVANT-PERIODE =
+                                           SOLDE-MVT - MONTANT-MVT
+                                   ELSE
+                                       COMPUTE SOLDE-AVANT-PERIODE =
+                                           SOLDE-MVT + MONTANT-MVT
+                                   END-IF
+                                   MOVE SOLDE-AVANT-PERIODE
+                                       TO SOLDE-OUV-CANDIDAT
+                                   MOVE SOLDE-AVANT-PERIODE
+                                       TO SOLDE-CLO-CANDIDAT
+                                   MOVE 'O' TO MVT-EXISTE
+                               END-IF
+                               IF DATE-DEBUT NOT = SPACES
+                                   AND DATE-MVT(1:8) < DATE-DEBUT
+                                   MOVE SOLDE-MVT TO SOLDE-OUV-CANDIDAT
+                               END-IF
+                               IF DATE-FIN = SPACES
+                                   OR DATE-MVT(1:8) <= DATE-FIN
+                                   MOVE SOLDE-MVT TO SOLDE-CLO-CANDIDAT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-MVT
+           END-IF.
 
+      *------------------------------------------------------------*
+      * ARRETE JOURNALIER (TOTAUX DE CONTROLE)                     *
+      * Parcourt une fois FICHIER-COMPTE et imprime le nombre de   *
+      * comptes, le détail Courant/Epargne et le solde global,     *
+      * pour pointer comptes.txt face au journal MOUVEMENTS.txt.   *
+      *------------------------------------------------------------*
+       ARRETE-JOURNALIER.
+           MOVE 0 TO NB-COMPTES-TOTAL.
+           MOVE 0 TO NB-COURANT.
+           MOVE 0 TO NB-EPARGNE.
+           MOVE 0 TO TOTAL-COURANT.
+           MOVE 0 TO TOTAL-EPARGNE.
+           MOVE 0 TO TOTAL-GENERAL.
+           MOVE 'N' TO EOF.
            OPEN INPUT FICHIER-COMPTE.
-           OPEN OUTPUT TEMP-FICHIER.
 
            PERFORM UNTIL EOF = 'O'
-               READ FICHIER-COMPTE
+               READ FICHIER-COMPTE NEXT RECORD
                    AT END MOVE 'O' TO EOF
                    NOT AT END
-                       IF NOM-CLIENT NOT = NOM-ENTREE
-                           MOVE NUM-COMPTE TO NUM-TEMP
-                           MOVE NOM-CLIENT TO NOM-TEMP
-                           MOVE TYPE-COMPTE TO TYPE-TEMP
-                           MOVE SOLDE TO SOLDE-TEMP
-                           MOVE DATE-CREATION TO DATE-TEMP
-                           WRITE ENREG-TEMP
+                       ADD 1 TO NB-COMPTES-TOTAL
+                       IF TYPE-COMPTE = "Courant"
+                           ADD 1 TO NB-COURANT
+                           ADD SOLDE TO TOTAL-COURANT
                        ELSE
-                           MOVE 'O' TO TROUVE
+                           ADD 1 TO NB-EPARGNE
+                           ADD SOLDE TO TOTAL-EPARGNE
                        END-IF
                END-READ
            END-PERFORM.
-
            CLOSE FICHIER-COMPTE.
-           CLOSE TEMP-FICHIER.
 
-           IF TROUVE = 'O'
-               DISPLAY "Compte supprimé avec succès."
-           ELSE
-               DISPLAY "Compte introuvable."
-           END-IF.
+           COMPUTE TOTAL-GENERAL = TOTAL-COURANT + TOTAL-EPARGNE.
+
+           DISPLAY "--------------------------------".
+           DISPLAY "Arrêté journalier - totaux de contrôle".
+           DISPLAY "Date : " DATE-AUJOURD.
+           DISPLAY "Nombre total de comptes : " NB-COMPTES-TOTAL.
+           DISPLAY "  Courant  : " NB-COURANT
+                   " compte(s), solde : " TOTAL-COURANT.
+           DISPLAY "  Epargne  : " NB-EPARGNE
+                   " compte(s), solde : " TOTAL-EPARGNE.
+           DISPLAY "Solde global tous comptes : " TOTAL-GENERAL.
+
+      *------------------------------------------------------------*
+      * SUPPRIMER UN COMPTE                                        *
+      *------------------------------------------------------------*
+       SUPPRIMER-COMPTE.
+           DISPLAY "Numéro de compte à supprimer : ".
+           ACCEPT NUM-ENTREE.
+           MOVE 'N' TO TROUVE.
 
-           CALL "SYSTEM" USING BY CONTENT "mv temp.txt comptes.txt".
+           OPEN I-O FICHIER-COMPTE.
+           MOVE NUM-ENTREE TO NUM-COMPTE.
+           READ FICHIER-COMPTE
+               INVALID KEY
+                   DISPLAY "Compte introuvable."
+               NOT INVALID KEY
+                   MOVE 'O' TO TROUVE
+                   PERFORM ARCHIVER-COMPTE-CLOTURE
+                   DELETE FICHIER-COMPTE RECORD
+                   DISPLAY "Compte supprimé avec succès."
+           END-READ.
+           CLOSE FICHIER-COMPTE.
+
+      *------------------------------------------------------------*
+      * ARCHIVER UN COMPTE CLOTURE DANS COMPTES-CLOTURES.TXT        *
+      *------------------------------------------------------------*
+       ARCHIVER-COMPTE-CLOTURE.
+           MOVE NUM-COMPTE TO NUM-CLOTURE.
+           MOVE NOM-CLIENT TO NOM-CLOTURE.
+           MOVE TYPE-COMPTE TO TYPE-CLOTURE.
+           MOVE SOLDE TO SOLDE-CLOTURE-ARC.
+           MOVE DATE-CREATION TO DATE-CREA-CLOTURE.
+           MOVE DATE-AUJOURD TO DATE-FERMETURE.
+           OPEN EXTEND FICHIER-CLOTURE.
+           WRITE ENREG-CLOTURE.
+           CLOSE FICHIER-CLOTURE.
